@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172EXP.
+      *-----------------------------------------------------------------
+      *EXPORTACAO EM LOTE DO CADASTRO DE FORNECEDORES PARA UM ARQUIVO
+      *SEQUENCIAL DE LAYOUT POSICIONAL FIXO, PARA CONFERENCIA EM
+      *PLANILHA ELETRONICA.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS CNPJ
+               FILE STATUS  IS ERRO.
+
+           SELECT ARQEXP ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+           01 REGFORN.
+               02 CNPJ         PIC 9(15).
+               02 RSOCIAL      PIC X(35) VALUE SPACES.
+               02 NOMEF        PIC X(12) VALUE SPACES.
+               02 IE           PIC X(20) VALUE SPACES.
+               02 FCEP PIC 9(8).
+               02 NUMERO       PIC 9(5).
+               02 COMPLEMENTO  PIC X(12) VALUE SPACES.
+               02 TEL1.
+                   03 DDD1     PIC 9(3).
+                   03 NUMERO1  PIC 9(9).
+               02 TEL2.
+                   03 DDD2     PIC 9(3).
+                   03 NUMERO2  PIC 9(9).
+               02 CONTATO      PIC X(30) VALUE SPACES.
+               02 CARGO        PIC X(1)  VALUE SPACES.
+               02 EMAIL        PIC X(35) VALUE SPACES.
+               02 RAMO         PIC 9(2).
+
+      *ARQUIVO DE SAIDA COM TODOS OS CAMPOS DO REGFORN, LAYOUT FIXO
+           FD ARQEXP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "FORNEXP.TXT".
+           01 REGEXP.
+               02 SAI-CNPJ         PIC 9(15).
+               02 SAI-RSOCIAL      PIC X(35).
+               02 SAI-NOMEF        PIC X(12).
+               02 SAI-IE           PIC X(20).
+               02 SAI-FCEP         PIC 9(08).
+               02 SAI-NUMERO       PIC 9(05).
+               02 SAI-COMPLEMENTO  PIC X(12).
+               02 SAI-DDD1         PIC 9(03).
+               02 SAI-NUMERO1      PIC 9(09).
+               02 SAI-DDD2         PIC 9(03).
+               02 SAI-NUMERO2      PIC 9(09).
+               02 SAI-CONTATO      PIC X(30).
+               02 SAI-CARGO        PIC X(01).
+               02 SAI-EMAIL        PIC X(35).
+               02 SAI-RAMO         PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+           01 ERRO PIC X(02) VALUE "00".
+           01 TOTLIDOS    PIC 9(06) VALUE 0.
+           01 TOTGRAVADOS PIC 9(06) VALUE 0.
+           01 TOTERROS    PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *ABRE O CADFORN PARA LEITURA E CRIA O ARQUIVO DE EXPORTACAO
+       ARQUIVO.
+           OPEN INPUT CADFORN
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN"
+               GO TO FIM
+           ELSE
+               CONTINUE.
+           OPEN OUTPUT ARQEXP
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE EXPORTACAO"
+               GO TO FIM
+           ELSE
+               CONTINUE.
+
+      *LE O CADFORN POR COMPLETO E GRAVA CADA REGISTRO NO ARQEXP
+       LEITURA.
+           READ CADFORN
+           IF ERRO = "10"
+               GO TO FIM
+           ELSE IF ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFORN"
+               ADD 1 TO TOTERROS
+               GO TO FIM
+           ELSE
+               ADD 1 TO TOTLIDOS
+               PERFORM GRAVAEXP
+               GO TO LEITURA.
+
+      *MONTA O REGISTRO DE EXPORTACAO E GRAVA NO ARQEXP
+       GRAVAEXP.
+           MOVE CNPJ TO SAI-CNPJ
+           MOVE RSOCIAL TO SAI-RSOCIAL
+           MOVE NOMEF TO SAI-NOMEF
+           MOVE IE TO SAI-IE
+           MOVE FCEP TO SAI-FCEP
+           MOVE NUMERO TO SAI-NUMERO
+           MOVE COMPLEMENTO TO SAI-COMPLEMENTO
+           MOVE DDD1 TO SAI-DDD1
+           MOVE NUMERO1 TO SAI-NUMERO1
+           MOVE DDD2 TO SAI-DDD2
+           MOVE NUMERO2 TO SAI-NUMERO2
+           MOVE CONTATO TO SAI-CONTATO
+           MOVE CARGO TO SAI-CARGO
+           MOVE EMAIL TO SAI-EMAIL
+           MOVE RAMO TO SAI-RAMO
+           WRITE REGEXP
+           IF ERRO NOT = "00"
+               ADD 1 TO TOTERROS
+           ELSE
+               ADD 1 TO TOTGRAVADOS.
+
+      *FECHA OS ARQUIVOS E EXIBE O RESUMO DA EXPORTACAO
+       FIM.
+           CLOSE CADFORN.
+           CLOSE ARQEXP.
+           DISPLAY "EXPORTACAO DO CADFORN CONCLUIDA".
+           DISPLAY "REGISTROS LIDOS......: " TOTLIDOS.
+           DISPLAY "REGISTROS GRAVADOS....: " TOTGRAVADOS.
+           DISPLAY "REGISTROS COM ERRO....: " TOTERROS.
+           STOP RUN.

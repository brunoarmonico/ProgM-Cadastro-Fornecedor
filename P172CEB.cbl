@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172CEB.
+      *-----------------------------------------------------------------
+      *CARGA EM LOTE DO ARQUIVO CADCEP A PARTIR DE UM EXTRATO DE CEPS
+      *DOS CORREIOS/IBGE. INCLUI CEPS NOVOS E ATUALIZA OS JA EXISTENTES.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CEP
+               FILE STATUS  IS ERRO
+               ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
+
+           SELECT ARQCEP ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS  IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           01 REGCEP.
+               02 CEP PIC 9(8).
+               02 LOGRADOURO PIC X(35) VALUE SPACES.
+               02 BAIRRO PIC X(20) VALUE SPACES.
+               02 CIDADE PIC X(20) VALUE SPACES.
+               02 UF PIC X(2) VALUE SPACES.
+               02 REFERENCIA PIC X(35) VALUE SPACES.
+               02 LATITUDE PIC X(15) VALUE SPACES.
+               02 LONGITUDE PIC X(15) VALUE SPACES.
+
+      *EXTRATO DE CEPS DOS CORREIOS/IBGE, LAYOUT POSICIONAL FIXO
+           FD ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXTRATO.TXT".
+           01 REGENT.
+               02 ENT-CEP         PIC 9(08).
+               02 ENT-LOGRADOURO  PIC X(35).
+               02 ENT-BAIRRO      PIC X(20).
+               02 ENT-CIDADE      PIC X(20).
+               02 ENT-UF          PIC X(02).
+               02 ENT-REFERENCIA  PIC X(35).
+               02 ENT-LATITUDE    PIC X(15).
+               02 ENT-LONGITUDE   PIC X(15).
+
+       WORKING-STORAGE SECTION.
+           01 AUX PIC X(01) VALUE SPACES.
+           01 ERRO PIC X(02) VALUE "00".
+           01 TOTLIDOS     PIC 9(06) VALUE 0.
+           01 TOTINCLUIDOS PIC 9(06) VALUE 0.
+           01 TOTALTERADOS PIC 9(06) VALUE 0.
+           01 TOTERROS     PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *ABRE O CADCEP (CRIANDO-O SE FOR A PRIMEIRA CARGA) E O EXTRATO
+       ARQUIVO.
+           OPEN I-O CADCEP
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADCEP
+                   CLOSE CADCEP
+                   OPEN I-O CADCEP
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP"
+                   GO TO FIM
+           ELSE
+               CONTINUE.
+           OPEN INPUT ARQCEP
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE EXTRATO"
+               GO TO FIM
+           ELSE
+               CONTINUE.
+
+      *LE OS REGISTROS DO EXTRATO, UM A UM, ATE O FIM DO ARQUIVO
+       LEITURA.
+           READ ARQCEP
+           IF ERRO = "10"
+               GO TO FIM
+           ELSE IF ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO DE EXTRATO"
+               ADD 1 TO TOTERROS
+               GO TO LEITURA
+           ELSE
+               ADD 1 TO TOTLIDOS
+               PERFORM GRAVACEP
+               GO TO LEITURA.
+
+      *INCLUI O CEP NO CADCEP, OU ATUALIZA O REGISTRO SE JA EXISTIR
+       GRAVACEP.
+           MOVE ENT-CEP TO CEP
+           MOVE ENT-LOGRADOURO TO LOGRADOURO
+           MOVE ENT-BAIRRO TO BAIRRO
+           MOVE ENT-CIDADE TO CIDADE
+           MOVE ENT-UF TO UF
+           MOVE ENT-REFERENCIA TO REFERENCIA
+           MOVE ENT-LATITUDE TO LATITUDE
+           MOVE ENT-LONGITUDE TO LONGITUDE
+           WRITE REGCEP
+           IF ERRO = "00"
+               ADD 1 TO TOTINCLUIDOS
+           ELSE IF ERRO = "22"
+               REWRITE REGCEP
+               IF ERRO = "00"
+                   ADD 1 TO TOTALTERADOS
+               ELSE
+                   ADD 1 TO TOTERROS
+               END-IF
+           ELSE
+               ADD 1 TO TOTERROS.
+
+      *FECHA OS ARQUIVOS E EXIBE O RESUMO DA CARGA
+       FIM.
+           CLOSE ARQCEP.
+           CLOSE CADCEP.
+           DISPLAY "CARGA DO CADCEP CONCLUIDA".
+           DISPLAY "REGISTROS LIDOS......: " TOTLIDOS.
+           DISPLAY "REGISTROS INCLUIDOS...: " TOTINCLUIDOS.
+           DISPLAY "REGISTROS ALTERADOS...: " TOTALTERADOS.
+           DISPLAY "REGISTROS COM ERRO....: " TOTERROS.
+           STOP RUN.

@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172REL.
+      *-----------------------------------------------------------------
+      *RELATORIO EM LOTE DO CADASTRO DE FORNECEDORES: UMA LISTAGEM
+      *AGRUPADA POR RAMO DE ATIVIDADE E OUTRA AGRUPADA POR CIDADE/UF,
+      *COM SUBTOTAIS. OS DADOS DE CIDADE/UF VEM DO CADCEP, LOCALIZADO
+      *A PARTIR DO FCEP GRAVADO EM CADA FORNECEDOR.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORN ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS CNPJ
+               FILE STATUS  IS ERRO.
+
+           SELECT CADCEP ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS RANDOM
+               RECORD KEY   IS CEP
+               FILE STATUS  IS ERRO.
+
+           SELECT WORKSORT ASSIGN TO DISK.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+           01 REGFORN.
+               02 CNPJ         PIC 9(15).
+               02 RSOCIAL      PIC X(35) VALUE SPACES.
+               02 NOMEF        PIC X(12) VALUE SPACES.
+               02 IE           PIC X(20) VALUE SPACES.
+               02 FCEP PIC 9(8).
+               02 NUMERO       PIC 9(5).
+               02 COMPLEMENTO  PIC X(12) VALUE SPACES.
+               02 TEL1.
+                   03 DDD1     PIC 9(3).
+                   03 NUMERO1  PIC 9(9).
+               02 TEL2.
+                   03 DDD2     PIC 9(3).
+                   03 NUMERO2  PIC 9(9).
+               02 CONTATO      PIC X(30) VALUE SPACES.
+               02 CARGO        PIC X(1)  VALUE SPACES.
+               02 EMAIL        PIC X(35) VALUE SPACES.
+               02 RAMO         PIC 9(2).
+
+           FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+           01 REGCEP.
+               02 CEP PIC 9(8).
+               02 LOGRADOURO PIC X(35) VALUE SPACES.
+               02 BAIRRO PIC X(20) VALUE SPACES.
+               02 CIDADE PIC X(20) VALUE SPACES.
+               02 UF PIC X(2) VALUE SPACES.
+               02 REFERENCIA PIC X(35) VALUE SPACES.
+               02 LATITUDE PIC X(15) VALUE SPACES.
+               02 LONGITUDE PIC X(15) VALUE SPACES.
+
+      *ARQUIVO DE TRABALHO DA ORDENACAO, UM REGISTRO POR FORNECEDOR
+           SD WORKSORT.
+           01 WORKREC.
+               02 WK-RAMO     PIC 9(02).
+               02 WK-UF       PIC X(02).
+               02 WK-CIDADE   PIC X(20).
+               02 WK-CNPJ     PIC 9(15).
+               02 WK-RSOCIAL  PIC X(35).
+
+       WORKING-STORAGE SECTION.
+           01 ERRO PIC X(02) VALUE "00".
+           01 RAMOANT     PIC 9(02) VALUE 0.
+           01 UFANT       PIC X(02) VALUE SPACES.
+           01 CIDADEANT   PIC X(20) VALUE SPACES.
+           01 SUBTOTAL1   PIC 9(06) VALUE 0.
+           01 TOTALGERAL1 PIC 9(06) VALUE 0.
+           01 SUBTOTAL2   PIC 9(06) VALUE 0.
+           01 TOTALGERAL2 PIC 9(06) VALUE 0.
+           01 INDRAMO     PIC 9(02) VALUE 1.
+           01 RAMOVALIDO  PIC 9(01) VALUE 0.
+
+      *TABELA DOS RAMOS DE ATIVIDADE, NO MESMO PADRAO DO P172FOR.
+      *CADA PEDACO CABE NUMA SO LINHA, SEM CONTINUACAO, PARA NAO
+      *DEPENDER DO PREENCHIMENTO QUE O COMPILADOR FAZ NAS LINHAS
+      *CONTINUADAS.
+           01 TABRAMO.
+              02 TABRAMO-1 PIC X(54)
+          VALUE"01METALURGICO    02MECANICO       03PLASTICO       04F".
+              02 TABRAMO-2 PIC X(54)
+          VALUE"UNDICAO       05TRANSPORTE     06CONSULTORIA    07PROJ".
+              02 TABRAMO-3 PIC X(54)
+          VALUE"ETOS       08SERVICOS       09LOGISTICA      10EMBALAG".
+              02 TABRAMO-4 PIC X(54)
+          VALUE"EM      11INFORMATICA    12MANUTENCAO     13QUALIDADE ".
+              02 TABRAMO-5 PIC X(39)
+          VALUE"     14ENGENHARIA     15OUTROS         ".
+           01 TABRAMOI REDEFINES TABRAMO.
+               02 TRITEM OCCURS 15 TIMES.
+                   03 TRCOD   PIC 9(02).
+                   03 TRDESCR PIC X(15).
+
+       PROCEDURE DIVISION.
+      *GERA AS DUAS LISTAGENS, UMA POR ORDENACAO DIFERENTE DO WORKSORT
+       RELATORIO.
+           SORT WORKSORT ON ASCENDING KEY WK-RAMO
+               INPUT PROCEDURE IS EXTRAI THRU EXTRAI-FIM
+               OUTPUT PROCEDURE IS IMPRIME1 THRU IMPRIME1-FIM.
+           SORT WORKSORT ON ASCENDING KEY WK-UF WK-CIDADE
+               INPUT PROCEDURE IS EXTRAI THRU EXTRAI-FIM
+               OUTPUT PROCEDURE IS IMPRIME2 THRU IMPRIME2-FIM.
+           STOP RUN.
+
+      *LE O CADFORN POR COMPLETO, JUNTANDO OS DADOS DE CIDADE/UF DO
+      *CADCEP PELO FCEP, E ENVIA UM REGISTRO DE TRABALHO POR FORNECEDOR
+       EXTRAI.
+           OPEN INPUT CADFORN
+           OPEN INPUT CADCEP
+           GO TO EXTRAI-LEITURA.
+
+       EXTRAI-LEITURA.
+           READ CADFORN
+           IF ERRO = "10"
+               GO TO EXTRAI-FIM
+           ELSE IF ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFORN"
+               GO TO EXTRAI-FIM
+           ELSE
+               CONTINUE.
+           MOVE FCEP TO CEP
+           READ CADCEP
+           IF ERRO = "00"
+               MOVE UF TO WK-UF
+               MOVE CIDADE TO WK-CIDADE
+           ELSE
+               MOVE SPACES TO WK-UF
+               MOVE SPACES TO WK-CIDADE
+           END-IF
+           MOVE RAMO TO WK-RAMO
+           MOVE CNPJ TO WK-CNPJ
+           MOVE RSOCIAL TO WK-RSOCIAL
+           RELEASE WORKREC
+           GO TO EXTRAI-LEITURA.
+
+       EXTRAI-FIM.
+           CLOSE CADFORN.
+           CLOSE CADCEP.
+
+      *IMPRIME A LISTAGEM AGRUPADA POR RAMO DE ATIVIDADE
+       IMPRIME1.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "RELATORIO DE FORNECEDORES POR RAMO DE ATIVIDADE".
+           DISPLAY "-----------------------------------------------".
+           MOVE 0 TO RAMOANT.
+           MOVE 0 TO SUBTOTAL1.
+           MOVE 0 TO TOTALGERAL1.
+           GO TO IMPRIME1-LEITURA.
+
+       IMPRIME1-LEITURA.
+           RETURN WORKSORT
+               AT END
+                   GO TO IMPRIME1-ULTIMO
+           END-RETURN
+           IF WK-RAMO NOT = RAMOANT
+               IF RAMOANT NOT = 0
+                   PERFORM SUBTOTALRAMO
+               END-IF
+               MOVE WK-RAMO TO RAMOANT
+               GO TO CABECALHORAMO
+           END-IF
+           GO TO IMPRIME1-LEITURA-CONT.
+
+      *IMPRIME A LINHA DO FORNECEDOR E ACUMULA OS TOTAIS DA LISTAGEM 1
+       IMPRIME1-LEITURA-CONT.
+           DISPLAY WK-CNPJ " " WK-RSOCIAL " " WK-CIDADE "/" WK-UF
+           ADD 1 TO SUBTOTAL1
+           ADD 1 TO TOTALGERAL1
+           GO TO IMPRIME1-LEITURA.
+
+       IMPRIME1-ULTIMO.
+           IF RAMOANT NOT = 0
+               PERFORM SUBTOTALRAMO
+           END-IF
+           DISPLAY "TOTAL GERAL DE FORNECEDORES: " TOTALGERAL1.
+
+       IMPRIME1-FIM.
+           CONTINUE.
+
+      *IMPRIME O CABECALHO DE UM NOVO GRUPO DE RAMO NA LISTAGEM 1
+       CABECALHORAMO.
+           DISPLAY " ".
+           GO TO ACHARAMO.
+
+      *VOLTA DA LOCALIZACAO NA TABRAMO PARA TERMINAR O CABECALHO
+       CABECALHORAMO-FIM.
+           IF RAMOVALIDO = 1
+               DISPLAY "RAMO " RAMOANT " - " TRDESCR(INDRAMO)
+           ELSE
+               DISPLAY "RAMO " RAMOANT " - RAMO NAO ENCONTRADO"
+           END-IF
+           GO TO IMPRIME1-LEITURA-CONT.
+
+      *LOCALIZA NA TABRAMO A DESCRICAO DO RAMO ATUAL DO GRUPO
+       ACHARAMO.
+           MOVE 1 TO INDRAMO
+           MOVE 0 TO RAMOVALIDO
+           GO TO ACHARAMO-LOOP.
+
+       ACHARAMO-LOOP.
+           IF INDRAMO > 15
+               GO TO CABECALHORAMO-FIM
+           ELSE
+               IF RAMOANT = TRCOD(INDRAMO)
+                   MOVE 1 TO RAMOVALIDO
+                   GO TO CABECALHORAMO-FIM
+               ELSE
+                   ADD 1 TO INDRAMO
+                   GO TO ACHARAMO-LOOP.
+
+      *IMPRIME O SUBTOTAL DO GRUPO DE RAMO QUE ACABOU DE SER LISTADO
+       SUBTOTALRAMO.
+           DISPLAY "SUBTOTAL DO RAMO " RAMOANT ": " SUBTOTAL1.
+           MOVE 0 TO SUBTOTAL1.
+
+      *IMPRIME A LISTAGEM AGRUPADA POR CIDADE E UF
+       IMPRIME2.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "RELATORIO DE FORNECEDORES POR CIDADE/UF".
+           DISPLAY "-----------------------------------------------".
+           MOVE SPACES TO UFANT.
+           MOVE SPACES TO CIDADEANT.
+           MOVE 0 TO SUBTOTAL2.
+           MOVE 0 TO TOTALGERAL2.
+           GO TO IMPRIME2-LEITURA.
+
+       IMPRIME2-LEITURA.
+           RETURN WORKSORT
+               AT END
+                   GO TO IMPRIME2-ULTIMO
+           END-RETURN
+           IF WK-UF NOT = UFANT OR WK-CIDADE NOT = CIDADEANT
+               IF UFANT NOT = SPACES OR CIDADEANT NOT = SPACES
+                   PERFORM SUBTOTALCIDADE
+               END-IF
+               MOVE WK-UF TO UFANT
+               MOVE WK-CIDADE TO CIDADEANT
+               DISPLAY " "
+               DISPLAY "CIDADE: " CIDADEANT " UF: " UFANT
+           END-IF
+           DISPLAY WK-CNPJ " " WK-RSOCIAL
+           ADD 1 TO SUBTOTAL2
+           ADD 1 TO TOTALGERAL2
+           GO TO IMPRIME2-LEITURA.
+
+       IMPRIME2-ULTIMO.
+           IF UFANT NOT = SPACES OR CIDADEANT NOT = SPACES
+               PERFORM SUBTOTALCIDADE
+           END-IF
+           DISPLAY "TOTAL GERAL DE FORNECEDORES: " TOTALGERAL2.
+
+       IMPRIME2-FIM.
+           CONTINUE.
+
+      *IMPRIME O SUBTOTAL DO GRUPO DE CIDADE/UF QUE ACABOU DE SER
+      *LISTADO
+       SUBTOTALCIDADE.
+           DISPLAY "SUBTOTAL " CIDADEANT "/" UFANT ": " SUBTOTAL2.
+           MOVE 0 TO SUBTOTAL2.

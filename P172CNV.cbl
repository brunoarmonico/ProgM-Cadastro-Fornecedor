@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P172CNV.
+      *-----------------------------------------------------------------
+      *CONVERSAO, EM LOTE, DO CADFORN.DAT GRAVADO NO LAYOUT ANTIGO DE
+      *REGFORN (RAMO DE 1 DIGITO, REGISTRO DE 198 BYTES) PARA O LAYOUT
+      *ATUAL (RAMO DE 2 DIGITOS, TABELA TABRAMO, REGISTRO DE 199 BYTES).
+      *LE O CADFORN.DAT ANTIGO, SEQUENCIALMENTE, E GRAVA UM NOVO ARQUIVO
+      *CADFORN.NEW NO LAYOUT ATUAL. OS CODIGOS DE RAMO 1 A 8 MANTEM O
+      *MESMO SIGNIFICADO (METALURGICO A SERVICOS, NA MESMA ORDEM DA
+      *TABRAMO ATUAL); O ANTIGO CODIGO 9 (OUTROS, CATEGORIA GENERICA)
+      *PASSA A SER O CODIGO 15 (OUTROS) DA TABRAMO ATUAL.
+      *RODAR UMA UNICA VEZ, ANTES DE POR EM PRODUCAO UMA VERSAO DO
+      *P172FOR COM O LAYOUT ATUAL DE REGFORN, SOBRE UM CADFORN.DAT
+      *GRAVADO POR UMA VERSAO ANTERIOR DESTE SISTEMA. DEPOIS DE
+      *CONFERIR O RESUMO NO FIM DA EXECUCAO, RENOMEAR O CADFORN.DAT
+      *ANTIGO (GUARDAR COMO BACKUP) E RENOMEAR O CADFORN.NEW GERADO
+      *PARA CADFORN.DAT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFORNANT ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS CNPJ-ANT
+               FILE STATUS  IS ERRO.
+
+           SELECT CADFORNNOVO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS SEQUENTIAL
+               RECORD KEY   IS CNPJ
+               FILE STATUS  IS ERRO.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+
+      *CADFORN.DAT NO LAYOUT ANTIGO, COM RAMO DE 1 DIGITO
+           FD CADFORNANT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+           01 REGFORNANT.
+               02 CNPJ-ANT     PIC 9(15).
+               02 RSOCIAL-ANT  PIC X(35) VALUE SPACES.
+               02 NOMEF-ANT    PIC X(12) VALUE SPACES.
+               02 IE-ANT       PIC X(20) VALUE SPACES.
+               02 FCEP-ANT     PIC 9(8).
+               02 NUMERO-ANT   PIC 9(5).
+               02 COMPLEMENTO-ANT PIC X(12) VALUE SPACES.
+               02 TEL1-ANT.
+                   03 DDD1-ANT    PIC 9(3).
+                   03 NUMERO1-ANT PIC 9(9).
+               02 TEL2-ANT.
+                   03 DDD2-ANT    PIC 9(3).
+                   03 NUMERO2-ANT PIC 9(9).
+               02 CONTATO-ANT  PIC X(30) VALUE SPACES.
+               02 CARGO-ANT    PIC X(1)  VALUE SPACES.
+               02 EMAIL-ANT    PIC X(35) VALUE SPACES.
+               02 RAMO-ANT     PIC 9(1).
+
+      *CADFORN.NEW NO LAYOUT ATUAL, COM RAMO DE 2 DIGITOS
+           FD CADFORNNOVO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.NEW".
+           01 REGFORN.
+               02 CNPJ         PIC 9(15).
+               02 RSOCIAL      PIC X(35) VALUE SPACES.
+               02 NOMEF        PIC X(12) VALUE SPACES.
+               02 IE           PIC X(20) VALUE SPACES.
+               02 FCEP PIC 9(8).
+               02 NUMERO       PIC 9(5).
+               02 COMPLEMENTO  PIC X(12) VALUE SPACES.
+               02 TEL1.
+                   03 DDD1     PIC 9(3).
+                   03 NUMERO1  PIC 9(9).
+               02 TEL2.
+                   03 DDD2     PIC 9(3).
+                   03 NUMERO2  PIC 9(9).
+               02 CONTATO      PIC X(30) VALUE SPACES.
+               02 CARGO        PIC X(1)  VALUE SPACES.
+               02 EMAIL        PIC X(35) VALUE SPACES.
+               02 RAMO         PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+           01 ERRO PIC X(02) VALUE "00".
+           01 TOTLIDOS    PIC 9(06) VALUE 0.
+           01 TOTGRAVADOS PIC 9(06) VALUE 0.
+           01 TOTERROS    PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+      *ABRE O CADFORN.DAT ANTIGO PARA LEITURA E CRIA O CADFORN.NEW
+       ARQUIVO.
+           OPEN INPUT CADFORNANT
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN.DAT ANTIGO"
+               GO TO FIM
+           ELSE
+               CONTINUE.
+           OPEN OUTPUT CADFORNNOVO
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFORN.NEW"
+               GO TO FIM
+           ELSE
+               CONTINUE.
+
+      *LE O CADFORN.DAT ANTIGO POR COMPLETO, CONVERTENDO CADA REGISTRO
+       LEITURA.
+           READ CADFORNANT
+           IF ERRO = "10"
+               GO TO FIM
+           ELSE IF ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADFORN.DAT ANTIGO"
+               ADD 1 TO TOTERROS
+               GO TO FIM
+           ELSE
+               ADD 1 TO TOTLIDOS
+               PERFORM CONVERTE
+               GO TO LEITURA.
+
+      *MONTA O REGISTRO NO LAYOUT ATUAL E GRAVA NO CADFORN.NEW
+       CONVERTE.
+           MOVE CNPJ-ANT TO CNPJ
+           MOVE RSOCIAL-ANT TO RSOCIAL
+           MOVE NOMEF-ANT TO NOMEF
+           MOVE IE-ANT TO IE
+           MOVE FCEP-ANT TO FCEP
+           MOVE NUMERO-ANT TO NUMERO
+           MOVE COMPLEMENTO-ANT TO COMPLEMENTO
+           MOVE DDD1-ANT TO DDD1
+           MOVE NUMERO1-ANT TO NUMERO1
+           MOVE DDD2-ANT TO DDD2
+           MOVE NUMERO2-ANT TO NUMERO2
+           MOVE CONTATO-ANT TO CONTATO
+           MOVE CARGO-ANT TO CARGO
+           MOVE EMAIL-ANT TO EMAIL
+           IF RAMO-ANT = 9
+               MOVE 15 TO RAMO
+           ELSE
+               MOVE RAMO-ANT TO RAMO
+           END-IF
+           WRITE REGFORN
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CNPJ " CNPJ-ANT " NO CADFORN.NEW"
+               ADD 1 TO TOTERROS
+           ELSE
+               ADD 1 TO TOTGRAVADOS.
+
+      *FECHA OS ARQUIVOS E EXIBE O RESUMO DA CONVERSAO
+       FIM.
+           CLOSE CADFORNANT.
+           CLOSE CADFORNNOVO.
+           DISPLAY "CONVERSAO DO CADFORN CONCLUIDA".
+           DISPLAY "REGISTROS LIDOS......: " TOTLIDOS.
+           DISPLAY "REGISTROS GRAVADOS....: " TOTGRAVADOS.
+           DISPLAY "REGISTROS COM ERRO....: " TOTERROS.
+           DISPLAY "CONFIRA O RESUMO, GUARDE O CADFORN.DAT COMO BACKUP".
+           DISPLAY "E RENOMEIE O CADFORN.NEW PARA CADFORN.DAT".
+           STOP RUN.

@@ -51,101 +51,101 @@
        01  TELACEP.
            05  BLANK SCREEN.
            05  LINE 01  COLUMN 01
-               VALUE  "ÉÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ".
+               VALUE  "".
            05  LINE 01  COLUMN 41
-               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ»".
+               VALUE  "Ŀ".
            05  LINE 02  COLUMN 01
-               VALUE  "º                               CADASTRO".
+               VALUE  "                               CADASTRO".
            05  LINE 02  COLUMN 41
-               VALUE  " DE CEP                                º".
+               VALUE  " DE CEP                                ".
            05  LINE 03  COLUMN 01
-               VALUE  "ÌÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ".
+               VALUE  "".
            05  LINE 03  COLUMN 41
-               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¹".
+               VALUE  "Ĵ".
            05  LINE 04  COLUMN 01
-               VALUE  "º  CEP:".
+               VALUE  "  CEP:".
            05  LINE 04  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 05  COLUMN 01
-               VALUE  "ºÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               VALUE  "".
            05  LINE 05  COLUMN 41
-               VALUE  "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄº".
+               VALUE  "Ĵ".
            05  LINE 06  COLUMN 01
-               VALUE  "º  LOGRADOURO:".
+               VALUE  "  LOGRADOURO:".
            05  LINE 06  COLUMN 41
-               VALUE  "           UF:                         º".
+               VALUE  "           UF:                         ".
            05  LINE 07  COLUMN 01
-               VALUE  "ºÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               VALUE  "".
            05  LINE 07  COLUMN 41
-               VALUE  "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄº".
+               VALUE  "Ĵ".
            05  LINE 08  COLUMN 01
-               VALUE  "º  CIDADE:                      BAIRRO:".
+               VALUE  "  CIDADE:                      BAIRRO:".
            05  LINE 08  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 09  COLUMN 01
-               VALUE  "ºÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               VALUE  "".
            05  LINE 09  COLUMN 41
-               VALUE  "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄº".
+               VALUE  "Ĵ".
            05  LINE 10  COLUMN 01
-               VALUE  "º  REFERENCIA:".
+               VALUE  "  REFERENCIA:".
            05  LINE 10  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 11  COLUMN 01
-               VALUE  "ºÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ".
+               VALUE  "".
            05  LINE 11  COLUMN 41
-               VALUE  "ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄº".
+               VALUE  "Ĵ".
            05  LINE 12  COLUMN 01
-               VALUE  "º  LATITUDE:".
+               VALUE  "  LATITUDE:".
            05  LINE 12  COLUMN 41
-               VALUE  " LONGITUDE:                            º".
+               VALUE  " LONGITUDE:                            ".
            05  LINE 13  COLUMN 01
-               VALUE  "ÌÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ".
+               VALUE  "".
            05  LINE 13  COLUMN 41
-               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¹".
+               VALUE  "Ĵ".
            05  LINE 14  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 14  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 15  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 15  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 16  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 16  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 17  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 17  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 18  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 18  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 19  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 19  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 20  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 20  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 21  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 21  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 22  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 22  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 23  COLUMN 01
-               VALUE  "º".
+               VALUE  "".
            05  LINE 23  COLUMN 41
-               VALUE  "                                       º".
+               VALUE  "                                       ".
            05  LINE 24  COLUMN 01
-               VALUE  "ÈÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ".
+               VALUE  "".
            05  LINE 24  COLUMN 41
-               VALUE  "ÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍÍ¼".
+               VALUE  "".
            05  TCEP
                LINE 04  COLUMN 08  PIC 99999.999
                USING  CEP
@@ -190,7 +190,7 @@
                    OPEN OUTPUT CADCEP
                    CLOSE CADCEP
                   DISPLAY "ARQUIVO CADCEP FOI CRIADO" AT 0622
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
                ELSE
                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP" AT 0622
            ELSE
@@ -202,7 +202,7 @@
            CONTINUE.
 
       *APRESENTA OPCOES DO MENU PRINCIPAL
-       MENU.
+       MENU-PRINCIPAL.
            PERFORM LIMPAVAR
            DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1505
            ACCEPT AUX AT 2360
@@ -221,7 +221,7 @@
                    GO TO SAIR
                ELSE
                    DISPLAY "OPCAO INVALIDA" AT 1705
-                   GO TO MENU.
+                   GO TO MENU-PRINCIPAL.
 
       *RECEBE NUMERO DO CEP
        R-CEP.
@@ -361,9 +361,9 @@
                    IF ACTKEY = 01
                        PERFORM LIMPATELA
                        PERFORM ALTERA
-                       GO TO MENU
+                       GO TO MENU-PRINCIPAL
                    ELSE
-                       GO TO MENU
+                       GO TO MENU-PRINCIPAL
                    END-IF
                  ELSE
                    DISPLAY "ERRO NA LEITURA ARQUIVO CADCEP" AT 2010
@@ -376,13 +376,13 @@
            WRITE REGCEP
                 IF ERRO = "00" OR "02"
                       DISPLAY "DADOS GRAVADOS" AT 2010
-                      GO TO MENU
+                      GO TO MENU-PRINCIPAL
                 ELSE IF ERRO = "22"
                       DISPLAY "CADCEP JA EXISTE " AT 2010
-                      GO TO MENU
+                      GO TO MENU-PRINCIPAL
                 ELSE
                   DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADCEP" AT 2010
-                      GO TO MENU.
+                      GO TO MENU-PRINCIPAL.
 
       *FAZ BUSCA DE DADOS NO ARQUIVO
        PROCURA.
@@ -398,21 +398,21 @@
                        IF ERRO = "00"
                            PERFORM LIMPATELA
                            DISPLAY "CEP EXCLUIDO" AT 2110
-                           GO TO MENU
+                           GO TO MENU-PRINCIPAL
                        ELSE
                            PERFORM LIMPATELA
                            DISPLAY "ERRO AO REMOVER O CEP" AT 2110
-                           GO TO MENU
+                           GO TO MENU-PRINCIPAL
                        END-IF
                    ELSE
                        PERFORM LIMPATELA
-                       GO TO MENU
+                       GO TO MENU-PRINCIPAL
                    END-IF
                END-IF
            ELSE
                PERFORM LIMPATELA
                DISPLAY "CEP NAO ENCONTRADO" AT 2010
-               GO TO MENU
+               GO TO MENU-PRINCIPAL
            END-IF.
 
       *ALTERA DADOS REGISTRADOS NO ARQUIVO
@@ -420,10 +420,10 @@
            REWRITE REGCEP.
            IF ERRO = "00" OR "02"
                DISPLAY "INFORMACOES DE CEP ALTERADAS" AT 2110
-               GO TO MENU
+               GO TO MENU-PRINCIPAL
            ELSE
                DISPLAY "ERRO AO ALTERAR O CEP" AT 2110
-           GO TO MENU.
+           GO TO MENU-PRINCIPAL.
 
       *LIMPA INFORMACOES NA TELA
        LIMPATELA.

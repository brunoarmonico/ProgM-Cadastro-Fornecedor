@@ -27,6 +27,18 @@
                FILE STATUS  IS ERRO
                ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES.
 
+           SELECT CADLOG ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS LOGKEY
+               FILE STATUS  IS ERRO.
+
+           SELECT CADCONT ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS CONTKEY
+               FILE STATUS  IS ERRO.
+
        DATA DIVISION.
        FILE SECTION.
            FD CADFORN
@@ -35,6 +47,8 @@
 
            01 REGFORN.
                02 CNPJ         PIC 9(15).
+               02 CNPJ-REDEF REDEFINES CNPJ.
+                   03 CNPJ-D   PIC 9(01) OCCURS 15 TIMES.
                02 RSOCIAL      PIC X(35) VALUE SPACES.
                02 NOMEF        PIC X(12) VALUE SPACES.
                02 IE           PIC X(20) VALUE SPACES.
@@ -50,7 +64,7 @@
                02 CONTATO      PIC X(30) VALUE SPACES.
                02 CARGO        PIC X(1)  VALUE SPACES.
                02 EMAIL        PIC X(35) VALUE SPACES.
-               02 RAMO         PIC 9(1).
+               02 RAMO         PIC 9(2).
 
            FD CADCEP
                LABEL RECORD IS STANDARD
@@ -65,109 +79,227 @@
                02 LATITUDE PIC X(15) VALUE SPACES.
                02 LONGITUDE PIC X(15) VALUE SPACES.
 
+      *ARQUIVO DE AUDITORIA DAS ALTERACOES FEITAS EM CADFORN
+           FD CADLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADLOG.DAT".
+           01 REGLOG.
+               02 LOGKEY.
+                   03 LOG-CNPJ     PIC 9(15).
+                   03 LOG-DATA     PIC 9(08).
+                   03 LOG-HORA     PIC 9(08).
+               02 LOG-OPERACAO     PIC X(01).
+                   88 LOG-OP-INCLUSAO VALUE "I".
+                   88 LOG-OP-ALTERACAO VALUE "A".
+                   88 LOG-OP-EXCLUSAO  VALUE "D".
+               02 LOG-ANTES        PIC X(199) VALUE SPACES.
+               02 LOG-DEPOIS       PIC X(199) VALUE SPACES.
+
+      *ARQUIVO DE CONTATOS ADICIONAIS DO FORNECEDOR (UM PARA N)
+           FD CADCONT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCONT.DAT".
+           01 REGCONT.
+               02 CONTKEY.
+                   03 CONT-CNPJ   PIC 9(15).
+                   03 CONT-SEQ    PIC 9(02).
+               02 CONT-NOME       PIC X(30) VALUE SPACES.
+               02 CONT-CARGO      PIC X(01) VALUE SPACES.
+               02 CONT-EMAIL      PIC X(35) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
            01 ERRO PIC X(2) VALUE "00".
            01 AUX PIC X(01) VALUE SPACES.
            01 ACTKEY PIC 9(02) VALUE ZEROES.
            01 BUSCACEP PIC 9(1) VALUE 0.
            01 EXISTENCIA PIC 9(1) VALUE 0.
+           01 ARQUIVOCRIADO PIC 9(1) VALUE 0.
+           01 REGFORN-ANTES PIC X(199) VALUE SPACES.
+           01 CHAVELOG PIC 9(15) VALUE 0.
+
+      *TABELA DOS DDD VALIDOS, NO MESMO PADRAO DA TABUF DO P172CEP.
+      *CADA PEDACO CABE NUMA SO LINHA, SEM CONTINUACAO, PARA NAO
+      *DEPENDER DO PREENCHIMENTO QUE O COMPILADOR FAZ NAS LINHAS
+      *CONTINUADAS.
+           01 TABDDD.
+              02 TABDDD-1 PIC X(54)
+          VALUE"011012013014015016017018019021022024027028031032033034".
+              02 TABDDD-2 PIC X(54)
+          VALUE"035037038041042043044045046047048049051053054055061062".
+              02 TABDDD-3 PIC X(54)
+          VALUE"063064065066067068069071073074075077079081082083084085".
+              02 TABDDD-4 PIC X(39)
+          VALUE"086087088089091092093094095096097098099".
+           01 TADDD REDEFINES TABDDD.
+               02 TDDD PIC 9(03) OCCURS 67 TIMES.
+           01 INDDDD PIC 9(02) VALUE 1.
+           01 DDDCHECK PIC 9(03) VALUE 0.
+
+      *TABELA DOS RAMOS DE ATIVIDADE, NO MESMO PADRAO DA TABDDD, COM
+      *CODIGO DE 2 DIGITOS E DESCRICAO, PARA PERMITIR MAIS CATEGORIAS.
+      *CADA PEDACO CABE NUMA SO LINHA, SEM CONTINUACAO, PARA NAO
+      *DEPENDER DO PREENCHIMENTO QUE O COMPILADOR FAZ NAS LINHAS
+      *CONTINUADAS.
+           01 TABRAMO.
+              02 TABRAMO-1 PIC X(54)
+          VALUE"01METALURGICO    02MECANICO       03PLASTICO       04F".
+              02 TABRAMO-2 PIC X(54)
+          VALUE"UNDICAO       05TRANSPORTE     06CONSULTORIA    07PROJ".
+              02 TABRAMO-3 PIC X(54)
+          VALUE"ETOS       08SERVICOS       09LOGISTICA      10EMBALAG".
+              02 TABRAMO-4 PIC X(54)
+          VALUE"EM      11INFORMATICA    12MANUTENCAO     13QUALIDADE ".
+              02 TABRAMO-5 PIC X(39)
+          VALUE"     14ENGENHARIA     15OUTROS         ".
+           01 TABRAMOI REDEFINES TABRAMO.
+               02 TRITEM OCCURS 15 TIMES.
+                   03 TRCOD   PIC 9(02).
+                   03 TRDESCR PIC X(15).
+           01 INDRAMO PIC 9(02) VALUE 1.
+           01 RAMOVALIDO PIC 9(01) VALUE 0.
+           01 DDDVALIDO PIC 9(01) VALUE 0.
+           01 DDDORIGEM PIC 9(01) VALUE 0.
+               88 DDDORIGEM-TEL1 VALUE 1.
+               88 DDDORIGEM-TEL2 VALUE 2.
+
+      *CAMPOS PARA O CADASTRO DE CONTATOS ADICIONAIS (CADCONT)
+           01 CONTSEQ PIC 9(02) VALUE 0.
+           01 MAISCONTATO PIC X(01) VALUE SPACES.
+           01 CONTATOEXTRA PIC X(30) VALUE SPACES.
+           01 CARGOEXTRA PIC X(01) VALUE SPACES.
+           01 EMAILEXTRA PIC X(35) VALUE SPACES.
+
+      *TABELA DAS UF VALIDAS, NO MESMO PADRAO DA TABUF DO P172CEP,
+      *USADA PARA REGISTRAR UM CEP NOVO SEM SAIR DA TELA DO FORNECEDOR
+           01 TABUF PIC X(54)
+          VALUE"ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO".
+           01 TAUF REDEFINES TABUF.
+              03 TUFP PIC X(2) OCCURS 27 TIMES.
+           01 TABUFM PIC X(54)
+          VALUE"acalapambacedfesgomamtmsmgpapbprpepirjrnrsrorrscspseto".
+           01 TAUFM REDEFINES TABUFM.
+              03 TUFPM PIC X(2) OCCURS 27 TIMES.
+           01 IND PIC 9(2) VALUE 1.
+
+           01 CHAVEBUSCA PIC X(01) VALUE SPACES.
+           01 VALORBUSCA PIC X(35) VALUE SPACES.
+           01 LENBUSCA PIC 9(02) VALUE 35.
+           01 CAMPOBUSCA PIC 9(01) VALUE 0.
+
+      *TABELA DE PESOS PARA CALCULO DO 1O DIGITO VERIFICADOR DO CNPJ
+           01 PESO1 PIC 9(12) VALUE 543298765432.
+           01 TPESO1 REDEFINES PESO1.
+               02 PESO1-D PIC 9(01) OCCURS 12 TIMES.
+
+      *TABELA DE PESOS PARA CALCULO DO 2O DIGITO VERIFICADOR DO CNPJ
+           01 PESO2 PIC 9(13) VALUE 6543298765432.
+           01 TPESO2 REDEFINES PESO2.
+               02 PESO2-D PIC 9(01) OCCURS 13 TIMES.
+
+           01 IDXCNPJ PIC 9(02) VALUE 1.
+           01 SOMACNPJ PIC 9(04) VALUE 0.
+           01 QUOCCNPJ PIC 9(04) VALUE 0.
+           01 RESTOCNPJ PIC 9(02) VALUE 0.
+           01 DV1CNPJ PIC 9(01) VALUE 0.
+           01 DV2CNPJ PIC 9(01) VALUE 0.
+           01 CNPJVALIDO PIC 9(01) VALUE 0.
 
        SCREEN SECTION.
 
        01  TELAFORN.
            05  BLANK SCREEN.
            05  LINE 02  COLUMN 01
-               VALUE  "ษอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "".
            05  LINE 02  COLUMN 41
-               VALUE  "อออออออออออออออออออออออออออออออออออออออป".
+               VALUE  "Ŀ".
            05  LINE 03  COLUMN 01
-               VALUE  "บ                           CADASTRO DE".
+               VALUE  "                           CADASTRO DE".
            05  LINE 03  COLUMN 41
-               VALUE  "FORNECEDORES                           บ".
+               VALUE  "FORNECEDORES                           ".
            05  LINE 04  COLUMN 01
-               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "".
            05  LINE 04  COLUMN 41
-               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+               VALUE  "Ĵ".
            05  LINE 05  COLUMN 01
-               VALUE  "บ  CNPJ:                     RAZAO SOCIA".
+               VALUE  "  CNPJ:                     RAZAO SOCIA".
            05  LINE 05  COLUMN 41
-               VALUE  "L:                                     บ".
+               VALUE  "L:                                     ".
            05  LINE 06  COLUMN 01
-               VALUE  "บ  NOME FANTASIA:                  INSCR".
+               VALUE  "  NOME FANTASIA:                  INSCR".
            05  LINE 06  COLUMN 41
-               VALUE  "ICAO ESTADUAL:                         บ".
+               VALUE  "ICAO ESTADUAL:                         ".
            05  LINE 07  COLUMN 01
-               VALUE  "บฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+               VALUE  "".
            05  LINE 07  COLUMN 41
-               VALUE  "ฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤบ".
+               VALUE  "Ĵ".
            05  LINE 08  COLUMN 01
-               VALUE  "บ  CEP:           LOGRADOURO:".
+               VALUE  "  CEP:           LOGRADOURO:".
            05  LINE 08  COLUMN 41
-               VALUE  "                           NUM:        บ".
+               VALUE  "                           NUM:        ".
            05  LINE 09  COLUMN 01
-               VALUE  "บ  COMPLEMENTO:                 BAIRRO:".
+               VALUE  "  COMPLEMENTO:                 BAIRRO:".
            05  LINE 09  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 10  COLUMN 01
-               VALUE  "บ  CIDADE:".
+               VALUE  "  CIDADE:".
            05  LINE 10  COLUMN 41
-               VALUE  "      UF:                              บ".
+               VALUE  "      UF:                              ".
            05  LINE 11  COLUMN 01
-               VALUE  "บฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤ".
+               VALUE  "".
            05  LINE 11  COLUMN 41
-               VALUE  "ฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤฤบ".
+               VALUE  "Ĵ".
            05  LINE 12  COLUMN 01
-               VALUE  "บ  TELEFONE 1:".
+               VALUE  "  TELEFONE 1:".
            05  LINE 12  COLUMN 41
-               VALUE  "      TELEFONE 2:                      บ".
+               VALUE  "      TELEFONE 2:                      ".
            05  LINE 13  COLUMN 01
-               VALUE  "บ  CONTATO:".
+               VALUE  "  CONTATO:".
            05  LINE 13  COLUMN 41
-               VALUE  "      CARGO:                           บ".
+               VALUE  "      CARGO:                           ".
            05  LINE 14  COLUMN 01
-               VALUE  "บ  EMAIL:".
+               VALUE  "  EMAIL:".
            05  LINE 14  COLUMN 41
-               VALUE  "      RAMO DE ATIVIDADE:               บ".
+               VALUE  "      RAMO DE ATIVIDADE:               ".
            05  LINE 15  COLUMN 01
-               VALUE  "ฬอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "".
            05  LINE 15  COLUMN 41
-               VALUE  "อออออออออออออออออออออออออออออออออออออออน".
+               VALUE  "Ĵ".
            05  LINE 16  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 16  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 17  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 17  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 18  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 18  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 19  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 19  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 20  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 20  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 21  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 21  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 22  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 22  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 23  COLUMN 01
-               VALUE  "บ".
+               VALUE  "".
            05  LINE 23  COLUMN 41
-               VALUE  "                                       บ".
+               VALUE  "                                       ".
            05  LINE 24  COLUMN 01
-               VALUE  "ศอออออออออออออออออออออออออออออออออออออออ".
+               VALUE  "".
            05  LINE 24  COLUMN 41
-               VALUE  "อออออออออออออออออออออออออออออออออออออออผ".
+               VALUE  "".
            05  TCNPJ
                LINE 05  COLUMN 09  PIC 999.999.999/9999.99
                USING  CNPJ
@@ -249,7 +381,7 @@
                HIGHLIGHT.
 
            05  TRAMO
-               LINE 14  COLUMN 65  PIC 9(01)
+               LINE 14  COLUMN 65  PIC 9(02)
                USING  RAMO
                HIGHLIGHT BLANK ZERO.
 
@@ -263,11 +395,34 @@
                    OPEN OUTPUT CADFORN
                    CLOSE CADFORN
                   DISPLAY "ARQUIVO CADCEP FOI CRIADO" AT 0622
-                   GO TO MENU
+                   MOVE 1 TO ARQUIVOCRIADO
                ELSE
                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCEP" AT 0622
            ELSE
                CONTINUE.
+           OPEN I-O CADLOG
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADLOG
+                   CLOSE CADLOG
+                   OPEN I-O CADLOG
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADLOG" AT 0622
+           ELSE
+               CONTINUE.
+           OPEN I-O CADCONT
+           IF ERRO NOT = "00"
+               IF ERRO = "30" OR ERRO = "35"
+                   OPEN OUTPUT CADCONT
+                   CLOSE CADCONT
+                   OPEN I-O CADCONT
+               ELSE
+                  DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCONT" AT 0622
+           ELSE
+               CONTINUE.
+           IF ARQUIVOCRIADO = 1
+               GO TO MENU-PRINCIPAL
+           END-IF.
 
       *EXIBE TELA DE MENU PRINCIPAL
        INICIALIZA.
@@ -275,26 +430,153 @@
            CONTINUE.
 
       *APRESENTA OPCOES DO MENU PRINCIPAL
-       MENU.
+       MENU-PRINCIPAL.
            PERFORM LIMPAVAR
-           DISPLAY "F1 CADASTRAR, F2 PROCURAR, F3 SAIR" AT 1605
+           DISPLAY "F1 CADASTRAR, F2 PROCURAR CNPJ, F3 SAIR" AT 1605
+           DISPLAY "F4 PROCURAR POR NOME" AT 1705
            ACCEPT AUX AT 2360
            ACCEPT ACTKEY FROM ESCAPE KEY
-           DISPLAY AUX ACTKEY AT 1705
+           DISPLAY AUX ACTKEY AT 1805
                IF ACTKEY = 01
                    PERFORM LIMPATELA
                    DISPLAY TELAFORN
                    GO TO R-CNPJ
                ELSE IF ACTKEY = 02
                    PERFORM LIMPATELA
-                   DISPLAY "CNPJ: " AT 1705
-                   ACCEPT CNPJ AT 1712
+                   DISPLAY "CNPJ: " AT 1805
+                   ACCEPT CNPJ AT 1812
                    PERFORM BUSCA
                ELSE IF ACTKEY = 03
                    GO TO SAIR
+               ELSE IF ACTKEY = 04
+                   PERFORM LIMPATELA
+                   GO TO R-CHAVEBUSCA
                ELSE
-                   DISPLAY "OPCAO INVALIDA" AT 1705
-                   GO TO MENU.
+                   DISPLAY "OPCAO INVALIDA" AT 1805
+                   GO TO MENU-PRINCIPAL.
+
+      *RECEBE O CAMPO PELO QUAL A BUSCA POR NOME SERA FEITA
+       R-CHAVEBUSCA.
+           DISPLAY "BUSCAR POR (R) RAZAO SOCIAL OU (N) NOME" AT 1605
+           DISPLAY "FANTASIA:" AT 1705
+           ACCEPT CHAVEBUSCA AT 1715
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO MENU-PRINCIPAL
+           ELSE IF CHAVEBUSCA = "R" OR CHAVEBUSCA = "r"
+               PERFORM LIMPATELA
+               GO TO R-BUSCARAZAO
+           ELSE IF CHAVEBUSCA = "N" OR CHAVEBUSCA = "n"
+               PERFORM LIMPATELA
+               GO TO R-BUSCANOME
+           ELSE
+               DISPLAY "OPCAO INVALIDA" AT 1805
+               GO TO R-CHAVEBUSCA.
+
+      *RECEBE TRECHO DA RAZAO SOCIAL E POSICIONA PELA CHAVE ALTERNADA
+       R-BUSCARAZAO.
+           DISPLAY "RAZAO SOCIAL (OU INICIO):" AT 1605
+           ACCEPT VALORBUSCA AT 1705
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               MOVE SPACES TO VALORBUSCA
+               GO TO R-CHAVEBUSCA
+           ELSE IF VALORBUSCA = SPACES
+               DISPLAY "VALOR INVALIDO" AT 1805
+               GO TO R-BUSCARAZAO
+           ELSE
+               PERFORM LIMPATELA
+               MOVE 1 TO CAMPOBUSCA
+               PERFORM CALCULENBUSCA
+               MOVE VALORBUSCA TO RSOCIAL
+               START CADFORN KEY IS >= RSOCIAL
+               IF ERRO NOT = "00"
+                   DISPLAY "NENHUM REGISTRO ENCONTRADO" AT 1605
+                   GO TO MENU-PRINCIPAL
+               ELSE
+                   GO TO BUSCANOME-PROX.
+
+      *RECEBE TRECHO DO NOME FANTASIA E POSICIONA PELA CHAVE ALTERNADA
+       R-BUSCANOME.
+           DISPLAY "NOME FANTASIA (OU INICIO):" AT 1605
+           ACCEPT VALORBUSCA AT 1705
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               MOVE SPACES TO VALORBUSCA
+               GO TO R-CHAVEBUSCA
+           ELSE IF VALORBUSCA = SPACES
+               DISPLAY "VALOR INVALIDO" AT 1805
+               GO TO R-BUSCANOME
+           ELSE
+               PERFORM LIMPATELA
+               MOVE 2 TO CAMPOBUSCA
+               PERFORM CALCULENBUSCA
+               MOVE VALORBUSCA TO NOMEF
+               START CADFORN KEY IS >= NOMEF
+               IF ERRO NOT = "00"
+                   DISPLAY "NENHUM REGISTRO ENCONTRADO" AT 1605
+                   GO TO MENU-PRINCIPAL
+               ELSE
+                   GO TO BUSCANOME-PROX.
+
+      *CALCULA O TAMANHO UTIL DO TEXTO INFORMADO NA BUSCA POR NOME.
+      *CAMPOBUSCA JA DEVE ESTAR AJUSTADO PELO CHAMADOR (1=RSOCIAL,
+      *2=NOMEF), POIS O TAMANHO E LIMITADO AO CAMPO QUE SERA COMPARADO
+       CALCULENBUSCA.
+           MOVE 35 TO LENBUSCA
+           IF VALORBUSCA(LENBUSCA:1) = SPACE AND LENBUSCA > 1
+               SUBTRACT 1 FROM LENBUSCA
+               GO TO CALCULENBUSCA
+           ELSE
+               CONTINUE.
+           IF CAMPOBUSCA = 2 AND LENBUSCA > 12
+               MOVE 12 TO LENBUSCA
+           END-IF.
+
+      *PERCORRE OS REGISTROS SEGUINTES NA CHAVE ALTERNADA ESCOLHIDA
+       BUSCANOME-PROX.
+           READ CADFORN NEXT RECORD
+           IF ERRO = "10"
+               PERFORM LIMPATELA
+               DISPLAY "FIM DA BUSCA" AT 1605
+               GO TO MENU-PRINCIPAL
+           ELSE IF ERRO NOT = "00"
+               PERFORM LIMPATELA
+               DISPLAY "ERRO NA LEITURA ARQUIVO CADFORN" AT 1605
+               GO TO MENU-PRINCIPAL
+           ELSE
+               CONTINUE.
+           IF CAMPOBUSCA = 1
+               IF RSOCIAL(1:LENBUSCA) NOT = VALORBUSCA(1:LENBUSCA)
+                   PERFORM LIMPATELA
+                   DISPLAY "FIM DA BUSCA" AT 1605
+                   GO TO MENU-PRINCIPAL
+               END-IF
+           ELSE
+               IF NOMEF(1:LENBUSCA) NOT = VALORBUSCA(1:LENBUSCA)
+                   PERFORM LIMPATELA
+                   DISPLAY "FIM DA BUSCA" AT 1605
+                   GO TO MENU-PRINCIPAL
+               END-IF
+           END-IF.
+           MOVE FCEP TO CEP
+           PERFORM LERCEP
+           DISPLAY TELAFORN
+           DISPLAY "F1 PROXIMO, F2 VOLTAR, F4 VER CONTATOS" AT 1605
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO BUSCANOME-PROX
+           ELSE IF ACTKEY = 04
+               PERFORM LIMPATELA
+               GO TO VERCONTATOS
+           ELSE
+               PERFORM LIMPATELA
+               GO TO MENU-PRINCIPAL.
 
       *RECEBE CNPJ
        R-CNPJ.
@@ -303,13 +585,77 @@
            IF ACTKEY = 01
                PERFORM LIMPATELA
                PERFORM LIMPAVAR
-               GO TO MENU
+               GO TO MENU-PRINCIPAL
            ELSE IF CNPJ = ZEROES
                DISPLAY "CNPJ INVALIDO" AT 1605
                GO TO R-CNPJ
            ELSE
-               PERFORM LERFORN
-           CONTINUE.
+               GO TO VALIDA-CNPJ.
+
+      *VALIDA O DIGITO VERIFICADOR DO CNPJ (MODULO 11 - RECEITA)
+       VALIDA-CNPJ.
+           MOVE 0 TO CNPJVALIDO
+           MOVE 0 TO SOMACNPJ
+           MOVE 1 TO IDXCNPJ
+           GO TO SOMA-DV1.
+
+      *SOMA OS 12 PRIMEIROS DIGITOS PONDERADOS PARA O 1O DV
+       SOMA-DV1.
+           IF IDXCNPJ > 12
+               GO TO CALCULA-DV1
+           ELSE
+               COMPUTE SOMACNPJ = SOMACNPJ +
+                   (CNPJ-D(IDXCNPJ + 1) * PESO1-D(IDXCNPJ))
+               ADD 1 TO IDXCNPJ
+               GO TO SOMA-DV1.
+
+      *OBTEM O 1O DIGITO VERIFICADOR A PARTIR DO RESTO DA DIVISAO POR 11
+       CALCULA-DV1.
+           DIVIDE SOMACNPJ BY 11 GIVING QUOCCNPJ REMAINDER RESTOCNPJ
+           IF RESTOCNPJ < 2
+               MOVE 0 TO DV1CNPJ
+           ELSE
+               SUBTRACT RESTOCNPJ FROM 11 GIVING DV1CNPJ
+           END-IF
+           MOVE 0 TO SOMACNPJ
+           MOVE 1 TO IDXCNPJ
+           GO TO SOMA-DV2.
+
+      *SOMA OS 12 DIGITOS BASE MAIS O 1O DV, PONDERADOS, PARA O 2O DV
+       SOMA-DV2.
+           IF IDXCNPJ > 12
+               COMPUTE SOMACNPJ = SOMACNPJ + (DV1CNPJ * PESO2-D(13))
+               GO TO CALCULA-DV2
+           ELSE
+               COMPUTE SOMACNPJ = SOMACNPJ +
+                   (CNPJ-D(IDXCNPJ + 1) * PESO2-D(IDXCNPJ))
+               ADD 1 TO IDXCNPJ
+               GO TO SOMA-DV2.
+
+      *OBTEM O 2O DV E CONFERE OS DOIS DIGITOS CONTRA O CNPJ INFORMADO
+       CALCULA-DV2.
+           DIVIDE SOMACNPJ BY 11 GIVING QUOCCNPJ REMAINDER RESTOCNPJ
+           IF RESTOCNPJ < 2
+               MOVE 0 TO DV2CNPJ
+           ELSE
+               SUBTRACT RESTOCNPJ FROM 11 GIVING DV2CNPJ
+           END-IF
+           IF DV1CNPJ = CNPJ-D(14) AND DV2CNPJ = CNPJ-D(15)
+               MOVE 1 TO CNPJVALIDO
+               GO TO R-CNPJ-DV-OK
+           ELSE
+               MOVE 0 TO CNPJVALIDO
+               GO TO R-CNPJ-DV-BAD.
+
+      *CNPJ COM DIGITO VERIFICADOR VALIDO: BUSCA O FORNECEDOR E SEGUE
+       R-CNPJ-DV-OK.
+           PERFORM LERFORN
+           GO TO R-RAZAO.
+
+      *CNPJ COM DIGITO VERIFICADOR INVALIDO: VOLTA A PEDIR O CNPJ
+       R-CNPJ-DV-BAD.
+           DISPLAY "CNPJ INVALIDO - DIGITO VERIFICADOR" AT 1605
+           GO TO R-CNPJ.
 
       *RECEBE RAZAO SOCIAL
        R-RAZAO.
@@ -373,10 +719,117 @@
                PERFORM LIMPATELA
                PERFORM LERCEP
                IF BUSCACEP = 1
-                   GO TO R-CEP
+                   GO TO R-CEPNAOENCONTRADO
                ELSE
                    MOVE CEP TO FCEP
-                   CONTINUE.
+                   GO TO R-NUM.
+
+      *PERGUNTA SE O CEP NAO ENCONTRADO DEVE SER REGISTRADO NA HORA
+       R-CEPNAOENCONTRADO.
+           DISPLAY "CEP NAO CADASTRADO. REGISTRAR AGORA? (S/N)" AT 1605
+           ACCEPT AUX AT 1705
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               CLOSE CADCEP
+               GO TO R-CEP
+           ELSE IF AUX = "S" OR AUX = "s"
+               PERFORM LIMPATELA
+               GO TO R-NOVOLOGR
+           ELSE
+               PERFORM LIMPATELA
+               CLOSE CADCEP
+               GO TO R-CEP.
+
+      *RECEBE O LOGRADOURO DO CEP A SER REGISTRADO
+       R-NOVOLOGR.
+           DISPLAY "LOGRADOURO:" AT 1605
+           ACCEPT TLOGRA
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               CLOSE CADCEP
+               GO TO R-CEP
+           ELSE IF LOGRADOURO = SPACES
+               DISPLAY "LOGRADOURO INVALIDO" AT 1705
+               GO TO R-NOVOLOGR
+           ELSE
+               PERFORM LIMPATELA
+               GO TO R-NOVOUF.
+
+      *RECEBE A UF DO CEP A SER REGISTRADO
+       R-NOVOUF.
+           DISPLAY "UF:" AT 1605
+           ACCEPT TUF
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-NOVOLOGR
+           ELSE IF UF = SPACES
+               DISPLAY "UF INVALIDO" AT 1705
+               GO TO R-NOVOUF
+           ELSE
+               PERFORM LIMPATELA
+               MOVE 1 TO IND
+               GO TO VALIDA-UF-NOVO.
+
+      *CONFERE A UF INFORMADA CONTRA A TABELA DE UF VALIDAS
+       VALIDA-UF-NOVO.
+           IF IND > 27
+               DISPLAY "UF NAO ENCONTRADA" AT 1605
+               MOVE 1 TO IND
+               GO TO R-NOVOUF
+           ELSE
+               IF UF = TUFP(IND) OR UF = TUFPM(IND)
+                   GO TO R-NOVOCIDADE
+               ELSE
+                   ADD 1 TO IND
+                   GO TO VALIDA-UF-NOVO
+               END-IF
+           END-IF
+               CONTINUE.
+
+      *RECEBE A CIDADE DO CEP A SER REGISTRADO
+       R-NOVOCIDADE.
+           DISPLAY "CIDADE:" AT 1605
+           ACCEPT TCIDADE
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-NOVOUF
+           ELSE IF CIDADE = SPACES
+               DISPLAY "CIDADE INVALIDA" AT 1705
+               GO TO R-NOVOCIDADE
+           ELSE
+               PERFORM LIMPATELA
+               GO TO R-NOVOBAIRRO.
+
+      *RECEBE O BAIRRO E GRAVA O NOVO CEP NO ARQUIVO CADCEP
+       R-NOVOBAIRRO.
+           DISPLAY "BAIRRO:" AT 1605
+           ACCEPT TBAIRRO
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-NOVOCIDADE
+           ELSE IF BAIRRO = SPACES
+               DISPLAY "BAIRRO INVALIDO" AT 1705
+               GO TO R-NOVOBAIRRO
+           ELSE
+               PERFORM LIMPATELA
+               PERFORM GRAVACEPNOVO
+               MOVE CEP TO FCEP
+               GO TO R-NUM.
+
+      *GRAVA NO CADCEP O CEP REGISTRADO NA HORA PELA TELA DO FORNECEDOR
+       GRAVACEPNOVO.
+           WRITE REGCEP
+           IF ERRO = "00"
+               DISPLAY "CEP REGISTRADO" AT 2005
+           ELSE
+               DISPLAY "ERRO AO REGISTRAR O CEP" AT 2005
+           END-IF
+           CLOSE CADCEP.
 
       *RECEBE NUMERO DO IMOVEL
        R-NUM.
@@ -415,9 +868,19 @@
            ELSE IF TEL1 = ZEROES
                DISPLAY "TELEFONE 1 INVALIDO" AT 1605
                GO TO R-TEL1
+           ELSE
+               MOVE DDD1 TO DDDCHECK
+               MOVE 1 TO DDDORIGEM
+               GO TO VALIDA-DDD.
+
+      *VOLTA DA VALIDACAO DO DDD DO TELEFONE 1
+       R-TEL1-DDD-FIM.
+           IF DDDVALIDO = 0
+               DISPLAY "DDD DO TELEFONE 1 INVALIDO" AT 1605
+               GO TO R-TEL1
            ELSE
                PERFORM LIMPATELA
-               CONTINUE.
+               GO TO R-TEL2.
 
       *RECEBE NUMERO DE TELEFONE 2
        R-TEL2.
@@ -427,9 +890,47 @@
                PERFORM LIMPATELA
                MOVE ZEROES TO TEL2
                GO TO R-TEL1
+           ELSE IF TEL2 NOT = ZEROES
+               MOVE DDD2 TO DDDCHECK
+               MOVE 2 TO DDDORIGEM
+               GO TO VALIDA-DDD
            END-IF
            CONTINUE.
 
+      *VOLTA DA VALIDACAO DO DDD DO TELEFONE 2
+       R-TEL2-DDD-FIM.
+           IF DDDVALIDO = 0
+               DISPLAY "DDD DO TELEFONE 2 INVALIDO" AT 1605
+               GO TO R-TEL2
+           ELSE
+               PERFORM LIMPATELA
+               GO TO R-CONTATO.
+
+      *VALIDA SE O DDD INFORMADO EXISTE NA TABELA TABDDD
+       VALIDA-DDD.
+           MOVE 1 TO INDDDD
+           MOVE 0 TO DDDVALIDO
+           GO TO VALIDA-DDD-LOOP.
+
+      *PERCORRE A TABELA DE DDD ATE ACHAR OU ESGOTAR AS POSICOES
+       VALIDA-DDD-LOOP.
+           IF INDDDD > 67
+               GO TO VALIDA-DDD-FIM
+           ELSE
+               IF DDDCHECK = TDDD(INDDDD)
+                   MOVE 1 TO DDDVALIDO
+                   GO TO VALIDA-DDD-FIM
+               ELSE
+                   ADD 1 TO INDDDD
+                   GO TO VALIDA-DDD-LOOP.
+
+      *DEVOLVE O CONTROLE PARA QUEM CHAMOU A VALIDACAO DO DDD
+       VALIDA-DDD-FIM.
+           IF DDDORIGEM-TEL1
+               GO TO R-TEL1-DDD-FIM
+           ELSE
+               GO TO R-TEL2-DDD-FIM.
+
       *RECEBE CONTATO
        R-CONTATO.
            ACCEPT TCONTATO
@@ -498,6 +999,156 @@
                PERFORM LIMPATELA
                CONTINUE.
 
+      *PERGUNTA SE HA MAIS ALGUM CONTATO A CADASTRAR PARA O FORNECEDOR
+       R-MAISCONTATO.
+           DISPLAY "CADASTRAR OUTRO CONTATO? (S/N)" AT 1605
+           ACCEPT MAISCONTATO AT 1705
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-RAMO
+           ELSE IF MAISCONTATO = "S" OR MAISCONTATO = "s"
+               PERFORM LIMPATELA
+               GO TO R-CONTATOEXTRA
+           ELSE
+               PERFORM LIMPATELA
+               GO TO R-RAMO.
+
+      *RECEBE NOME DE UM CONTATO ADICIONAL
+       R-CONTATOEXTRA.
+           DISPLAY "CONTATO ADICIONAL:" AT 1605
+           ACCEPT CONTATOEXTRA AT 1705
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-RAMO
+           ELSE IF CONTATOEXTRA = SPACES
+               DISPLAY "CONTATO INVALIDO" AT 1805
+               GO TO R-CONTATOEXTRA
+           ELSE
+               PERFORM LIMPATELA
+               CONTINUE.
+
+      *RECEBE CARGO DO CONTATO ADICIONAL
+       R-CARGOEXTRA.
+           DISPLAY "G=GERENTE R=REPRES V=VENDEDOR" AT 1805
+           DISPLAY "T=TECNICO E=ENGENHEIRO D=DIRETOR O=OUTROS" AT 1905
+           ACCEPT CARGOEXTRA AT 1715
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-CONTATOEXTRA
+           END-IF
+           PERFORM LIMPATELA
+           IF CARGOEXTRA = "G" OR CARGOEXTRA = "g"
+               OR CARGOEXTRA = "R" OR CARGOEXTRA = "r"
+               OR CARGOEXTRA = "V" OR CARGOEXTRA = "v"
+               OR CARGOEXTRA = "T" OR CARGOEXTRA = "t"
+               OR CARGOEXTRA = "E" OR CARGOEXTRA = "e"
+               OR CARGOEXTRA = "D" OR CARGOEXTRA = "d"
+               OR CARGOEXTRA = "O" OR CARGOEXTRA = "o"
+               CONTINUE
+           ELSE
+               DISPLAY "CARGO INVALIDO" AT 1605
+               GO TO R-CARGOEXTRA.
+
+      *RECEBE E-MAIL DO CONTATO ADICIONAL E GRAVA EM CADCONT
+       R-MAILEXTRA.
+           DISPLAY "E-MAIL:" AT 1715
+           ACCEPT EMAILEXTRA AT 1722
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO R-CARGOEXTRA
+           ELSE IF EMAILEXTRA = SPACES
+               DISPLAY "E-MAIL INVALIDO" AT 1805
+               GO TO R-MAILEXTRA
+           ELSE
+               PERFORM LIMPATELA
+               PERFORM GRAVACONTATO
+               GO TO R-MAISCONTATO.
+
+      *GRAVA UM CONTATO ADICIONAL NO ARQUIVO CADCONT
+       GRAVACONTATO.
+           ADD 1 TO CONTSEQ
+           MOVE CNPJ TO CONT-CNPJ
+           MOVE CONTSEQ TO CONT-SEQ
+           MOVE CONTATOEXTRA TO CONT-NOME
+           MOVE CARGOEXTRA TO CONT-CARGO
+           MOVE EMAILEXTRA TO CONT-EMAIL
+           WRITE REGCONT
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CONTATO ADICIONAL" AT 2305
+           END-IF.
+
+      *GRAVA O CONTATO PRINCIPAL (SEQ 01) NO ARQUIVO CADCONT
+       GRAVACONTATOPRIM.
+           MOVE CNPJ TO CONT-CNPJ
+           MOVE 1 TO CONT-SEQ
+           MOVE CONTATO TO CONT-NOME
+           MOVE CARGO TO CONT-CARGO
+           MOVE EMAIL TO CONT-EMAIL
+           WRITE REGCONT
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO AO GRAVAR CONTATO PRINCIPAL" AT 2305
+           END-IF.
+
+      *POSICIONA CONTSEQ NO MAIOR CONT-SEQ JA GRAVADO PARA O CNPJ, PARA
+      *QUE UM NOVO CONTATO ADICIONAL GRAVADO DURANTE UMA ALTERACAO NAO
+      *REPITA UM CONT-SEQ JA EXISTENTE EM CADCONT
+       ACHARCONTSEQ.
+           MOVE 1 TO CONTSEQ
+           MOVE CNPJ TO CONT-CNPJ
+           MOVE ZEROES TO CONT-SEQ
+           START CADCONT KEY IS >= CONTKEY
+           IF ERRO = "00"
+               PERFORM ACHARCONTSEQ-LOOP
+           END-IF.
+
+      *PERCORRE OS CONTATOS ADICIONAIS DO CNPJ GUARDANDO O MAIOR SEQ
+       ACHARCONTSEQ-LOOP.
+           READ CADCONT NEXT RECORD
+           IF ERRO = "00" AND CONT-CNPJ = CNPJ
+               IF CONT-SEQ > CONTSEQ
+                   MOVE CONT-SEQ TO CONTSEQ
+               END-IF
+               GO TO ACHARCONTSEQ-LOOP
+           END-IF.
+
+      *REMOVE DO CADCONT TODOS OS CONTATOS ADICIONAIS DO CNPJ EXCLUIDO,
+      *PARA NAO DEIXAR CONT-SEQ ORFAOS QUE COLIDAM COM UM NOVO CADASTRO
+      *POSTERIOR PARA O MESMO CNPJ
+       DELETACONTATOS.
+           MOVE CNPJ TO CONT-CNPJ
+           MOVE ZEROES TO CONT-SEQ
+           START CADCONT KEY IS >= CONTKEY
+           IF ERRO = "00"
+               PERFORM DELETACONTATOS-LOOP
+           END-IF.
+
+      *PERCORRE OS CONTATOS ADICIONAIS DO CNPJ, EXCLUINDO CADA UM
+       DELETACONTATOS-LOOP.
+           READ CADCONT NEXT RECORD
+           IF ERRO = "00" AND CONT-CNPJ = CNPJ
+               DELETE CADCONT
+               GO TO DELETACONTATOS-LOOP
+           END-IF.
+
+      *ALTERA O CONTATO PRINCIPAL (SEQ 01) NO ARQUIVO CADCONT
+       ALTERACONTATOPRIM.
+           MOVE CNPJ TO CONT-CNPJ
+           MOVE 1 TO CONT-SEQ
+           MOVE CONTATO TO CONT-NOME
+           MOVE CARGO TO CONT-CARGO
+           MOVE EMAIL TO CONT-EMAIL
+           REWRITE REGCONT
+           IF ERRO = "23"
+               WRITE REGCONT
+           END-IF
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO AO ALTERAR CONTATO PRINCIPAL" AT 2305
+           END-IF.
+
       *RECEBE RAMO DO FORNECEDOR
        R-RAMO.
            ACCEPT TRAMO
@@ -508,32 +1159,30 @@
                GO TO R-MAIL
            END-IF
            DISPLAY "                    " AT 1467
-           IF RAMO = 1
-               DISPLAY "METALURGICO" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 2
-               DISPLAY "MECANICO" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 3
-               DISPLAY "PLASTICO" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 4
-               DISPLAY "FUNDICAO" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 5
-               DISPLAY "TRANSPORTE" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 6
-               DISPLAY "CONSULTORIA" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 7
-               DISPLAY "PROJETOS" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 8
-               DISPLAY "SERVICOS" AT 1467
-               GO TO CONTINUA
-           ELSE IF RAMO = 9
-               DISPLAY "OUTROS" AT 1467
+           GO TO VALIDA-RAMO.
+
+      *VALIDA SE O RAMO INFORMADO EXISTE NA TABELA TABRAMO
+       VALIDA-RAMO.
+           MOVE 1 TO INDRAMO
+           MOVE 0 TO RAMOVALIDO
+           GO TO VALIDA-RAMO-LOOP.
+
+      *PERCORRE A TABELA DE RAMOS ATE ACHAR OU ESGOTAR AS POSICOES
+       VALIDA-RAMO-LOOP.
+           IF INDRAMO > 15
+               GO TO VALIDA-RAMO-FIM
+           ELSE
+               IF RAMO = TRCOD(INDRAMO)
+                   MOVE 1 TO RAMOVALIDO
+                   GO TO VALIDA-RAMO-FIM
+               ELSE
+                   ADD 1 TO INDRAMO
+                   GO TO VALIDA-RAMO-LOOP.
+
+      *VOLTA DA VALIDACAO DO RAMO PARA R-RAMO
+       VALIDA-RAMO-FIM.
+           IF RAMOVALIDO = 1
+               DISPLAY TRDESCR(INDRAMO) AT 1467
                GO TO CONTINUA
            ELSE
                DISPLAY "RAMO INVALIDO" AT 1605
@@ -560,12 +1209,14 @@
                    ACCEPT ACTKEY FROM ESCAPE KEY
                    IF ACTKEY = 01
                        MOVE 1 TO EXISTENCIA
+                       MOVE REGFORN TO REGFORN-ANTES
                        PERFORM LIMPATELA
+                       PERFORM ACHARCONTSEQ
                        GO TO R-RAZAO
                    ELSE
                        PERFORM LIMPATELA
                        PERFORM LIMPAVAR
-                       GO TO MENU
+                       GO TO MENU-PRINCIPAL
                    END-IF
                  ELSE
                    DISPLAY "ERRO NA LEITURA ARQUIVO CADFORN" AT 2010
@@ -580,20 +1231,25 @@
            ACCEPT AUX AT 2360
            ACCEPT ACTKEY FROM ESCAPE KEY
            IF ACTKEY = 01
+               MOVE CNPJ TO CHAVELOG
                WRITE REGFORN
                IF ERRO = "00" OR "02"
+                   MOVE SPACES TO REGFORN-ANTES
+                   MOVE "I" TO LOG-OPERACAO
+                   PERFORM GRAVALOG
+                   PERFORM GRAVACONTATOPRIM
                    DISPLAY "DADOS GRAVADOS" AT 2010
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
                ELSE IF ERRO = "22"
                    DISPLAY "CADFORN JA EXISTE " AT 2010
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
                ELSE
                   DISPLAY "ERRO NA GRAVACAO DO ARQUIVO CADFORN" AT 2010
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
            ELSE
                PERFORM LIMPAVAR
                PERFORM LIMPATELA
-           GO TO MENU.
+           GO TO MENU-PRINCIPAL.
 
       *BUSCA DADOS NO ARQUIVO
        BUSCA.
@@ -602,41 +1258,110 @@
                IF ERRO = "00"
                    MOVE FCEP TO CEP
                    PERFORM LERCEP
-                   DISPLAY TELAFORN
-                   DISPLAY "F1 DELETAR CEP, F2 VOLTAR" AT 1605
-                   ACCEPT AUX AT 2360
-                   ACCEPT ACTKEY FROM ESCAPE KEY
-                   IF ACTKEY = 01
-                       DELETE CADFORN
-                       IF ERRO = "00"
-                           PERFORM LIMPATELA
-                           DISPLAY "FORNECEDOR EXCLUIDO" AT 2110
-                           GO TO MENU
-                       ELSE
-                           PERFORM LIMPATELA
-                           DISPLAY "ERRO AO REMOVER FORNECEDOR" AT 2110
-                           GO TO MENU
-                       END-IF
-                   ELSE
-                       PERFORM LIMPATELA
-                       GO TO MENU
-                   END-IF
+                   GO TO BUSCA-REEXIBE
                END-IF
            ELSE
                PERFORM LIMPATELA
                DISPLAY "FORNECEDOR NAO ENCONTRADO" AT 2010
-               GO TO MENU
+               GO TO MENU-PRINCIPAL
            END-IF.
 
+      *REEXIBE A TELA DO FORNECEDOR APOS CONSULTAR OS CONTATOS
+       BUSCA-REEXIBE.
+           DISPLAY TELAFORN
+           DISPLAY "F1 DELETAR, F2 VOLTAR, F4 VER CONTATOS" AT 1605
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               MOVE CNPJ TO CHAVELOG
+               DELETE CADFORN
+               IF ERRO = "00"
+                   PERFORM DELETACONTATOS
+                   MOVE REGFORN TO REGFORN-ANTES
+                   MOVE SPACES TO REGFORN
+                   MOVE "D" TO LOG-OPERACAO
+                   PERFORM GRAVALOG
+                   PERFORM LIMPATELA
+                   DISPLAY "FORNECEDOR EXCLUIDO" AT 2110
+                   GO TO MENU-PRINCIPAL
+               ELSE
+                   PERFORM LIMPATELA
+                   DISPLAY "ERRO AO REMOVER FORNECEDOR" AT 2110
+                   GO TO MENU-PRINCIPAL
+               END-IF
+           ELSE IF ACTKEY = 04
+               PERFORM LIMPATELA
+               GO TO VERCONTATOS
+           ELSE
+               PERFORM LIMPATELA
+               GO TO MENU-PRINCIPAL.
+
+      *POSICIONA NO PRIMEIRO CONTATO ADICIONAL DO FORNECEDOR EM CADCONT
+       VERCONTATOS.
+           MOVE CNPJ TO CONT-CNPJ
+           MOVE ZEROES TO CONT-SEQ
+           START CADCONT KEY IS >= CONTKEY
+           IF ERRO NOT = "00"
+               DISPLAY "NENHUM CONTATO ADICIONAL CADASTRADO" AT 1605
+               GO TO BUSCA-REEXIBE
+           ELSE
+               GO TO VERCONTATOS-PROX.
+
+      *EXIBE OS CONTATOS ADICIONAIS, UM A UM, ATE O FIM DA LISTA
+       VERCONTATOS-PROX.
+           READ CADCONT NEXT RECORD
+           IF ERRO = "10"
+               DISPLAY "FIM DOS CONTATOS" AT 1605
+               GO TO BUSCA-REEXIBE
+           ELSE IF ERRO NOT = "00"
+               DISPLAY "ERRO NA LEITURA DO ARQUIVO CADCONT" AT 1605
+               GO TO BUSCA-REEXIBE
+           ELSE IF CONT-CNPJ NOT = CNPJ
+               DISPLAY "FIM DOS CONTATOS" AT 1605
+               GO TO BUSCA-REEXIBE
+           ELSE
+               CONTINUE.
+           DISPLAY "CONTATO:" AT 1605
+           DISPLAY CONT-NOME AT 1615
+           DISPLAY "CARGO:" AT 1705
+           DISPLAY CONT-CARGO AT 1712
+           DISPLAY "EMAIL:" AT 1805
+           DISPLAY CONT-EMAIL AT 1812
+           DISPLAY "F1 PROXIMO CONTATO, F2 VOLTAR" AT 1905
+           ACCEPT AUX AT 2360
+           ACCEPT ACTKEY FROM ESCAPE KEY
+           IF ACTKEY = 01
+               PERFORM LIMPATELA
+               GO TO VERCONTATOS-PROX
+           ELSE
+               PERFORM LIMPATELA
+               GO TO BUSCA-REEXIBE.
+
       *ALTERA DADOS NO ARQUIVO
        ALTERA.
+           MOVE CNPJ TO CHAVELOG
            REWRITE REGFORN
            IF ERRO = "00" OR "02"
+               MOVE "A" TO LOG-OPERACAO
+               PERFORM GRAVALOG
+               PERFORM ALTERACONTATOPRIM
                DISPLAY "INFORMACOES DE FORNECEDOR ALTERADAS" AT 2110
-               GO TO MENU
+               GO TO MENU-PRINCIPAL
            ELSE
                DISPLAY "ERRO AO ALTERAR O FORNECEDOR" AT 2110
-           GO TO MENU.
+           GO TO MENU-PRINCIPAL.
+
+      *GRAVA REGISTRO DE AUDITORIA COM OS VALORES ANTES/DEPOIS
+       GRAVALOG.
+           MOVE CHAVELOG TO LOG-CNPJ
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+           MOVE REGFORN-ANTES TO LOG-ANTES
+           MOVE REGFORN TO LOG-DEPOIS
+           WRITE REGLOG
+           IF ERRO NOT = "00"
+               DISPLAY "ERRO AO GRAVAR LOG DE AUDITORIA" AT 2305
+           END-IF.
 
       *LIMPA INFORMACOES NA TELA
        LIMPATELA.
@@ -653,9 +1378,22 @@
        LIMPAVAR.
            MOVE ZEROES TO CEP ACTKEY CNPJ NUMERO TEL1 TEL2
            MOVE ZEROES TO EXISTENCIA RAMO BUSCACEP
+           MOVE ZEROES TO CAMPOBUSCA
+           MOVE 35 TO LENBUSCA
            MOVE SPACES TO LOGRADOURO BAIRRO AUX RSOCIAL NOMEF IE
            MOVE SPACES TO CIDADE REFERENCIA UF LATITUDE LONGITUDE
-           MOVE SPACES TO COMPLEMENTO CONTATO CARGO EMAIL.
+           MOVE SPACES TO COMPLEMENTO CONTATO CARGO EMAIL
+           MOVE SPACES TO CHAVEBUSCA VALORBUSCA
+           MOVE SPACES TO REGFORN-ANTES
+           MOVE ZEROES TO CHAVELOG
+           MOVE 1 TO INDDDD
+           MOVE ZEROES TO DDDCHECK DDDVALIDO
+           MOVE 1 TO INDRAMO
+           MOVE ZEROES TO RAMOVALIDO
+           MOVE 1 TO CONTSEQ
+           MOVE 1 TO IND
+           MOVE SPACES TO MAISCONTATO CONTATOEXTRA CARGOEXTRA
+           MOVE SPACES TO EMAILEXTRA.
 
       *BUSCA E FAZ LEITURA DE DADOS DO CEP
        LERCEP.
@@ -672,14 +1410,17 @@
                ELSE
                    DISPLAY "ERRO AO LER O CEP" AT 2005
                    PERFORM LIMPAVAR
-                   GO TO MENU
+                   GO TO MENU-PRINCIPAL
                END-IF
            ELSE
                MOVE 1 TO BUSCACEP
                DISPLAY "CEP NAO ENCONTRADO" AT 1605
+               CLOSE CADCEP
            END-IF.
 
       *FIM DO PROGRAMA
        SAIR.
            CLOSE CADFORN.
+           CLOSE CADLOG.
+           CLOSE CADCONT.
            END PROGRAM P172FOR.
